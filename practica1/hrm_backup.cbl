@@ -20,9 +20,12 @@
                AT LINE 7 COL 15.
              DISPLAY "1. HRMS WRITE" AT LINE 10 COL 25.
              DISPLAY "2. HRMS READ" AT LINE 12 COL 25.
-             DISPLAY "3. EXIT" AT LINE 14 COL 25.
-             DISPLAY "ENTER YOUR CHOICE :" AT LINE 16 COL 25.
-             ACCEPT CHOICE AT LINE 16 COL 46.
+             DISPLAY "3. PAYROLL REGISTER REPORT" AT LINE 14 COL 25.
+             DISPLAY "4. EMERGENCY CONTACT ROSTER REPORT"
+               AT LINE 16 COL 25.
+             DISPLAY "5. EXIT" AT LINE 18 COL 25.
+             DISPLAY "ENTER YOUR CHOICE :" AT LINE 20 COL 25.
+             ACCEPT CHOICE AT LINE 20 COL 46.
              EVALUATE CHOICE
                 WHEN 1
                     CALL "EMPWRITE"
@@ -32,6 +35,14 @@
                     CALL "EMPREAD"
                     CANCEL "EMPREAD"
                     GO TO MAIN-PARA
+                WHEN 3
+                    CALL "PAYREG"
+                    CANCEL "PAYREG"
+                    GO TO MAIN-PARA
+                WHEN 4
+                    CALL "EMPROST"
+                    CANCEL "EMPROST"
+                    GO TO MAIN-PARA
                 WHEN OTHER
                     STOP RUN.
        END PROGRAM MAINHRMS.
@@ -51,7 +62,9 @@
              SELECT LEAVEFILE ASSIGN TO DISK
                  ORGANIZATION IS INDEXED
                  ACCESS MODE IS DYNAMIC
-                 RECORD KEY IS LEMPID
+                 RECORD KEY IS LLVID
+                 ALTERNATE RECORD KEY IS LEMPID
+                     WITH DUPLICATES
                  FILE STATUS IS FSL.
 
              SELECT BRANCHFILE ASSIGN TO DISK
@@ -76,6 +89,7 @@
                  ACCESS MODE IS DYNAMIC
                  RECORD KEY IS RREVID
                  ALTERNATE RECORD KEY IS REMPID
+                     WITH DUPLICATES
                  FILE STATUS IS FSR.
 
              SELECT PAYMENTFILE ASSIGN TO DISK
@@ -132,6 +146,7 @@
              LABEL RECORDS ARE STANDARD
              VALUE OF FILE-ID IS "LEAVE.DAT".
          01 LEAVEREC.
+             02 LLVID     PIC X(6).
              02 LEMPID    PIC X(6).
              02 LFMDATE   PIC X(10).
              02 LTODATE   PIC X(10).
@@ -246,6 +261,7 @@
              02 TTRFID   PIC X(6).
              02 TEMPID   PIC X(6).
              02 TOBRID   PIC X(6).
+             02 TNBRID   PIC X(6).
              02 TTRFDT   PIC X(10).
 
          FD EMPPERSONALFILE
@@ -288,6 +304,26 @@
          77 OMIT  PIC 99.
          77 LBCITY PIC X(30).
          77 LBLINE PIC 99.
+         77 LB-SHOW  PIC X(1).
+         77 LB-MATCH PIC 9(3).
+         77 RH-EMPID     PIC X(6).
+         77 RH-COUNT     PIC 99 VALUE 0.
+         77 RH-IDX       PIC 99.
+         77 RH-IDX2      PIC 99.
+         77 RH-LINE      PIC 99.
+         77 RH-TEMP-REVID   PIC X(6).
+         77 RH-TEMP-BASIC   PIC 9(6)V99.
+         77 RH-TEMP-REVDATE PIC X(10).
+         77 RH-TRUNC        PIC X(1) VALUE 'N'.
+         77 RH-PAGE-ROW     PIC 99 VALUE 0.
+         01 RH-TABLE.
+             02 RH-ENTRY OCCURS 30 TIMES.
+                 03 RH-REVID   PIC X(6).
+                 03 RH-BASIC   PIC 9(6)V99.
+                 03 RH-REVDATE PIC X(10).
+         77 CF-EMPID    PIC X(6).
+         77 LV-EMPID    PIC X(6).
+         77 LV-LINE     PIC 99.
 
          SCREEN SECTION.
          01 ERASE-1.
@@ -302,19 +338,23 @@
                AT LINE 5 COL 10.
              DISPLAY "*******************************************"
                AT LINE 7 COL 10.
-             DISPLAY "01. EMPLOYEE FILE" AT LINE 11 COL 5.
-             DISPLAY "02. LEAVE FILE" AT LINE 12 COL 5.
-             DISPLAY "03. LIST BRANCH FILE" AT LINE 13 COL 5.
-             DISPLAY "04. BRANCH FILE" AT LINE 14 COL 5.
-             DISPLAY "05. DESIGNATION FILE" AT LINE 15 COL 5.
-             DISPLAY "06. DEPARTMENT FILE" AT LINE 16 COL 5.
-             DISPLAY "07. REVISION FILE" AT LINE 17 COL 5.
-             DISPLAY "08. PAYMENT FILE" AT LINE 18 COL 5.
-             DISPLAY "09. CONFIRMATION FILE" AT LINE 19 COL 5.
-             DISPLAY "10. GRADE FILE" AT LINE 20 COL 5.
-             DISPLAY "11. TRANSFER FILE" AT LINE 21 COL 5.
-             DISPLAY "12. EMPLOYEE PERSONAL FILE" AT LINE 22 COL 5.
-             DISPLAY "13. EXIT" AT LINE 23 COL 5.
+             DISPLAY "01. EMPLOYEE FILE" AT LINE 9 COL 5.
+             DISPLAY "02. LEAVE FILE" AT LINE 10 COL 5.
+             DISPLAY "03. LIST BRANCH FILE" AT LINE 11 COL 5.
+             DISPLAY "04. BRANCH FILE" AT LINE 12 COL 5.
+             DISPLAY "05. DESIGNATION FILE" AT LINE 13 COL 5.
+             DISPLAY "06. DEPARTMENT FILE" AT LINE 14 COL 5.
+             DISPLAY "07. REVISION FILE" AT LINE 15 COL 5.
+             DISPLAY "08. PAYMENT FILE" AT LINE 16 COL 5.
+             DISPLAY "09. CONFIRMATION FILE" AT LINE 17 COL 5.
+             DISPLAY "10. GRADE FILE" AT LINE 18 COL 5.
+             DISPLAY "11. TRANSFER FILE" AT LINE 19 COL 5.
+             DISPLAY "12. EMPLOYEE PERSONAL FILE" AT LINE 20 COL 5.
+             DISPLAY "13. REVISION HISTORY BY EMP CODE"
+               AT LINE 21 COL 5.
+             DISPLAY "14. CONFIRMATION STATUS BY EMP CODE"
+               AT LINE 22 COL 5.
+             DISPLAY "15. EXIT" AT LINE 23 COL 5.
              DISPLAY "ENTER U R CHOICE :" AT LINE 24 COL 25.
              ACCEPT CHOICE AT LINE 24 COL 45.
              EVALUATE CHOICE
@@ -330,6 +370,8 @@
                 WHEN 10     GO TO GRADE-PARA
                 WHEN 11    GO TO TRANSFER-PARA
                 WHEN 12    GO TO EMPPERSONAL-PARA
+                WHEN 13    GO TO REVISION-HISTORY-PARA
+                WHEN 14    GO TO CONFIRMATION-BY-EMP-PARA
                 WHEN OTHER EXIT PROGRAM.
 
          EMP-PARA.
@@ -374,24 +416,60 @@
          LEAVE-PARA.
              DISPLAY ERASE-1
              OPEN INPUT LEAVEFILE.
-             DISPLAY "ENTER CODE :" AT LINE 23 COL 25.
-             ACCEPT LEMPID AT LINE 23 COL 38.
+             DISPLAY "ENTER EMP CODE :" AT LINE 23 COL 25.
+             ACCEPT LV-EMPID AT LINE 23 COL 42.
              DISPLAY ERASE-1
-             READ LEAVEFILE INVALID KEY GO TO ERROR-LEAVE-PARA.
-             DISPLAY " CODE           : " AT LINE 1 COL 1.
-             DISPLAY LEMPID AT LINE 1 COL 19.
-             DISPLAY " DATE           : " AT LINE 2 COL 1.
-             DISPLAY LFMDATE AT LINE 2 COL 19.
-             DISPLAY " DATE           : " AT LINE 3 COL 1.
-             DISPLAY LTODATE AT LINE 3 COL 19.
-             DISPLAY " LEAVE CATEGORY : " AT LINE 4 COL 1.
-             DISPLAY LLEVCAT AT LINE 4 COL 19.
+             MOVE 1 TO LV-LINE.
+             MOVE LV-EMPID TO LEMPID.
+             START LEAVEFILE KEY IS EQUAL LEMPID
+                 INVALID KEY GO TO ERROR-LEAVE-PARA
+             END-START.
+             PERFORM LEAVE-READ-PARA UNTIL FSL = 10.
+             IF LV-LINE = 1
+                 GO TO ERROR-LEAVE-PARA
+             END-IF.
              CLOSE LEAVEFILE.
-             DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" 
+             DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU"
                 AT LINE 20 COL 10.
              ACCEPT OMIT AT LINE 21 COL 10.
              GO TO MAIN-PARA.
 
+         LEAVE-READ-PARA.
+             READ LEAVEFILE NEXT RECORD
+                 AT END MOVE 10 TO FSL
+                 NOT AT END PERFORM LEAVE-DISPLAY-PARA
+             END-READ.
+             IF FSL NOT = 10 AND LV-LINE > 18
+                 PERFORM LEAVE-PAGE-BREAK-PARA
+             END-IF.
+
+         LEAVE-DISPLAY-PARA.
+             IF LEMPID NOT = LV-EMPID
+                 MOVE 10 TO FSL
+             ELSE
+                 DISPLAY " LEAVE ID       : " AT LINE LV-LINE COL 1
+                 DISPLAY LLVID AT LINE LV-LINE COL 19
+                 ADD 1 TO LV-LINE
+                 DISPLAY " EMP CODE       : " AT LINE LV-LINE COL 1
+                 DISPLAY LEMPID AT LINE LV-LINE COL 19
+                 ADD 1 TO LV-LINE
+                 DISPLAY " FROM DATE      : " AT LINE LV-LINE COL 1
+                 DISPLAY LFMDATE AT LINE LV-LINE COL 19
+                 ADD 1 TO LV-LINE
+                 DISPLAY " TO DATE        : " AT LINE LV-LINE COL 1
+                 DISPLAY LTODATE AT LINE LV-LINE COL 19
+                 ADD 1 TO LV-LINE
+                 DISPLAY " LEAVE CATEGORY : " AT LINE LV-LINE COL 1
+                 DISPLAY LLEVCAT AT LINE LV-LINE COL 19
+                 ADD 2 TO LV-LINE
+             END-IF.
+
+         LEAVE-PAGE-BREAK-PARA.
+             DISPLAY "PRESS ENTER TO CONTINUE" AT LINE 19 COL 10.
+             ACCEPT OMIT AT LINE 19 COL 35.
+             DISPLAY ERASE-1
+             MOVE 1 TO LV-LINE.
+
          LIST-BRANCH-PARA.
              DISPLAY ERASE-1
              OPEN INPUT BRANCHFILE.
@@ -402,7 +480,8 @@
              MOVE 1 TO LBLINE.
              DISPLAY ERASE-1
              PERFORM UNTIL FSB = 10
-                IF LBCITY = ' '
+                PERFORM LIST-BRANCH-MATCH-PARA
+                IF LB-SHOW = 'Y'
                     DISPLAY " BRANCH CODE:    "
                         AT LINE LBLINE COL 1
                     DISPLAY BBRID
@@ -445,6 +524,18 @@
                     MOVE 1 TO LBLINE
                 END-IF
              END-PERFORM.
+
+         LIST-BRANCH-MATCH-PARA.
+             MOVE 'Y' TO LB-SHOW.
+             IF LBCITY NOT = SPACES
+                 MOVE 0 TO LB-MATCH
+                 INSPECT BBRADD TALLYING LB-MATCH
+                     FOR ALL FUNCTION TRIM(LBCITY)
+                 IF LB-MATCH = 0
+                     MOVE 'N' TO LB-SHOW
+                 END-IF
+             END-IF.
+
          LIST-BRANCH-EXIT-PARA.
              CLOSE BRANCHFILE.
              DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU"
@@ -561,7 +652,112 @@
              DISPLAY " REVISED DATE            : " AT LINE 16 COL 1.
              DISPLAY RREVDATE AT LINE 16 COL 28.
              CLOSE REVISIONFILE.
-             DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" 
+             DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU"
+                AT LINE 20 COL 10.
+             ACCEPT OMIT AT LINE 21 COL 10.
+             GO TO MAIN-PARA.
+
+         REVISION-HISTORY-PARA.
+             DISPLAY ERASE-1
+             OPEN INPUT REVISIONFILE.
+             DISPLAY "ENTER EMP CODE :" AT LINE 23 COL 25.
+             ACCEPT RH-EMPID AT LINE 23 COL 42.
+             DISPLAY ERASE-1
+             MOVE 0 TO RH-COUNT.
+             MOVE 'N' TO RH-TRUNC.
+             MOVE RH-EMPID TO REMPID.
+             START REVISIONFILE KEY IS EQUAL REMPID
+                 INVALID KEY GO TO ERROR-REVISION-HISTORY-PARA
+             END-START.
+             PERFORM REVISION-HISTORY-READ-PARA UNTIL FSR = 10.
+             IF RH-COUNT = 0
+                 GO TO ERROR-REVISION-HISTORY-PARA
+             END-IF.
+             IF RH-TRUNC = 'Y'
+                 DISPLAY "MORE THAN 30 REVISIONS - SHOWING FIRST 30"
+                     AT LINE 2 COL 1
+             END-IF.
+             PERFORM REVISION-HISTORY-SORT-PARA
+                 VARYING RH-IDX FROM 1 BY 1
+                 UNTIL RH-IDX > RH-COUNT.
+             DISPLAY " REVISION HISTORY FOR EMP CODE :"
+                AT LINE 1 COL 1.
+             DISPLAY RH-EMPID AT LINE 1 COL 35.
+             DISPLAY "REV CODE  BASIC        REV DATE" AT LINE 3 COL 1.
+             MOVE 0 TO RH-PAGE-ROW.
+             PERFORM REVISION-HISTORY-DISPLAY-PARA
+                 VARYING RH-IDX FROM 1 BY 1
+                 UNTIL RH-IDX > RH-COUNT.
+             CLOSE REVISIONFILE.
+             DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU"
+                AT LINE 20 COL 10.
+             ACCEPT OMIT AT LINE 21 COL 10.
+             GO TO MAIN-PARA.
+
+         REVISION-HISTORY-READ-PARA.
+             READ REVISIONFILE NEXT RECORD
+                 AT END MOVE 10 TO FSR
+                 NOT AT END PERFORM REVISION-HISTORY-COLLECT-PARA
+             END-READ.
+
+         REVISION-HISTORY-COLLECT-PARA.
+             IF REMPID NOT = RH-EMPID
+                 MOVE 10 TO FSR
+             ELSE
+                 IF RH-COUNT < 30
+                     ADD 1 TO RH-COUNT
+                     MOVE RREVID   TO RH-REVID(RH-COUNT)
+                     MOVE RBASIC   TO RH-BASIC(RH-COUNT)
+                     MOVE RREVDATE TO RH-REVDATE(RH-COUNT)
+                 ELSE
+                     MOVE 'Y' TO RH-TRUNC
+                 END-IF
+             END-IF.
+
+         REVISION-HISTORY-SORT-PARA.
+             PERFORM REVISION-HISTORY-SORT-PASS-PARA
+                 VARYING RH-IDX2 FROM 1 BY 1
+                 UNTIL RH-IDX2 > RH-COUNT - RH-IDX.
+
+         REVISION-HISTORY-SORT-PASS-PARA.
+             IF RH-REVDATE(RH-IDX2) > RH-REVDATE(RH-IDX2 + 1)
+                 MOVE RH-REVID(RH-IDX2)   TO RH-TEMP-REVID
+                 MOVE RH-BASIC(RH-IDX2)   TO RH-TEMP-BASIC
+                 MOVE RH-REVDATE(RH-IDX2) TO RH-TEMP-REVDATE
+                 MOVE RH-REVID(RH-IDX2 + 1)   TO RH-REVID(RH-IDX2)
+                 MOVE RH-BASIC(RH-IDX2 + 1)   TO RH-BASIC(RH-IDX2)
+                 MOVE RH-REVDATE(RH-IDX2 + 1) TO RH-REVDATE(RH-IDX2)
+                 MOVE RH-TEMP-REVID   TO RH-REVID(RH-IDX2 + 1)
+                 MOVE RH-TEMP-BASIC   TO RH-BASIC(RH-IDX2 + 1)
+                 MOVE RH-TEMP-REVDATE TO RH-REVDATE(RH-IDX2 + 1)
+             END-IF.
+
+         REVISION-HISTORY-DISPLAY-PARA.
+             ADD 1 TO RH-PAGE-ROW.
+             COMPUTE RH-LINE = RH-PAGE-ROW + 3.
+             DISPLAY RH-REVID(RH-IDX)   AT LINE RH-LINE COL 1.
+             DISPLAY RH-BASIC(RH-IDX)   AT LINE RH-LINE COL 11.
+             DISPLAY RH-REVDATE(RH-IDX) AT LINE RH-LINE COL 24.
+             IF RH-PAGE-ROW = 16 AND RH-IDX < RH-COUNT
+                 PERFORM REVISION-HISTORY-PAGE-BREAK-PARA
+             END-IF.
+
+         REVISION-HISTORY-PAGE-BREAK-PARA.
+             DISPLAY "PRESS ENTER TO CONTINUE" AT LINE 20 COL 10.
+             ACCEPT OMIT AT LINE 20 COL 35.
+             DISPLAY ERASE-1
+             DISPLAY " REVISION HISTORY FOR EMP CODE :"
+                AT LINE 1 COL 1.
+             DISPLAY RH-EMPID AT LINE 1 COL 35.
+             DISPLAY "REV CODE  BASIC        REV DATE" AT LINE 3 COL 1.
+             MOVE 0 TO RH-PAGE-ROW.
+
+         ERROR-REVISION-HISTORY-PARA.
+             CLOSE REVISIONFILE.
+             DISPLAY ERASE-1
+             DISPLAY "NO REVISION RECORDS FOUND FOR THIS EMP CODE"
+                AT LINE 12 COL 15.
+             DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU"
                 AT LINE 20 COL 10.
              ACCEPT OMIT AT LINE 21 COL 10.
              GO TO MAIN-PARA.
@@ -703,7 +899,37 @@
              DISPLAY " CONFIRMATION DATE :" AT LINE 3 COL 1.
              DISPLAY CCDATE AT LINE 3 COL 22.
              CLOSE CONFIRMATIONFILE.
-             DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" 
+             DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU"
+                AT LINE 20 COL 10.
+             ACCEPT OMIT AT LINE 21 COL 10.
+             GO TO MAIN-PARA.
+
+         CONFIRMATION-BY-EMP-PARA.
+             DISPLAY ERASE-1
+             OPEN INPUT CONFIRMATIONFILE.
+             DISPLAY "ENTER EMP CODE :" AT LINE 23 COL 25.
+             ACCEPT CF-EMPID AT LINE 23 COL 42.
+             DISPLAY ERASE-1
+             MOVE CF-EMPID TO CEMPID.
+             READ CONFIRMATIONFILE KEY IS CEMPID INVALID KEY
+                 GO TO ERROR-CONFIRMATION-BY-EMP-PARA.
+             DISPLAY " CONFIRMATION CODE :" AT LINE 1 COL 1.
+             DISPLAY CCONID AT LINE 1 COL 22.
+             DISPLAY " EMPLOYEE CODE     :" AT LINE 2 COL 1.
+             DISPLAY CEMPID AT LINE 2 COL 22.
+             DISPLAY " CONFIRMATION DATE :" AT LINE 3 COL 1.
+             DISPLAY CCDATE AT LINE 3 COL 22.
+             CLOSE CONFIRMATIONFILE.
+             DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU"
+                AT LINE 20 COL 10.
+             ACCEPT OMIT AT LINE 21 COL 10.
+             GO TO MAIN-PARA.
+
+         ERROR-CONFIRMATION-BY-EMP-PARA.
+             CLOSE CONFIRMATIONFILE.
+             DISPLAY ERASE-1
+             DISPLAY "INVALID CODE" AT LINE 12 COL 30.
+             DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU"
                 AT LINE 20 COL 10.
              ACCEPT OMIT AT LINE 21 COL 10.
              GO TO MAIN-PARA.
@@ -744,8 +970,10 @@
              DISPLAY TEMPID AT LINE 2 COL 22.
              DISPLAY " OLD BRANCH CODE   : " AT LINE 3 COL 1.
              DISPLAY TOBRID AT LINE 3 COL 22.
-             DISPLAY " TRANSFER DATE     : " AT LINE 4 COL 1.
-             DISPLAY TTRFDT AT LINE 4 COL 22.
+             DISPLAY " NEW BRANCH CODE   : " AT LINE 4 COL 1.
+             DISPLAY TNBRID AT LINE 4 COL 22.
+             DISPLAY " TRANSFER DATE     : " AT LINE 5 COL 1.
+             DISPLAY TTRFDT AT LINE 5 COL 22.
              CLOSE TRANSFERFILE.
              DISPLAY "PRESS ENTER TO RETURN TO HRMS READ MENU" 
                 AT LINE 20 COL 10.
@@ -897,7 +1125,9 @@
              SELECT LEAVEFILE ASSIGN TO DISK
                  ORGANIZATION IS INDEXED
                  ACCESS MODE IS DYNAMIC
-                 RECORD KEY IS LEMPID
+                 RECORD KEY IS LLVID
+                 ALTERNATE RECORD KEY IS LEMPID
+                     WITH DUPLICATES
                  FILE STATUS IS FSL.
 
              SELECT BRANCHFILE ASSIGN TO DISK
@@ -922,6 +1152,7 @@
                  ACCESS MODE IS DYNAMIC
                  RECORD KEY IS RREVID
                  ALTERNATE RECORD KEY IS REMPID
+                     WITH DUPLICATES
                  FILE STATUS IS FSR.
 
              SELECT PAYMENTFILE ASSIGN TO DISK
@@ -954,6 +1185,11 @@
                  RECORD KEY IS EPEMPID
                  FILE STATUS IS FSEP.
 
+             SELECT AUDITFILE ASSIGN TO DISK
+                 ORGANIZATION IS SEQUENTIAL
+                 ACCESS MODE IS SEQUENTIAL
+                 FILE STATUS IS FSAUD.
+
          DATA DIVISION.
          FILE SECTION.
          FD EMPFILE
@@ -978,6 +1214,7 @@
              LABEL RECORDS ARE STANDARD
              VALUE OF FILE-ID IS "LEAVE.DAT".
          01 LEAVEREC.
+             02 LLVID     PIC X(6).
              02 LEMPID    PIC X(6).
              02 LFMDATE   PIC X(10).
              02 LTODATE   PIC X(10).
@@ -1092,6 +1329,7 @@
              02 TTRFID   PIC X(6).
              02 TEMPID   PIC X(6).
              02 TOBRID   PIC X(6).
+             02 TNBRID   PIC X(6).
              02 TTRFDT   PIC X(10).
 
          FD EMPPERSONALFILE
@@ -1116,6 +1354,17 @@
              02 EPCHILD  PIC X(25).
              02 EPDOBC   PIC X(10).
 
+         FD AUDITFILE
+             LABEL RECORDS ARE STANDARD
+             VALUE OF FILE-ID IS "AUDIT.DAT".
+         01 AUDITREC.
+             02 AUDOPID   PIC X(6).
+             02 AUDKEY    PIC X(6).
+             02 AUDFILE   PIC X(12).
+             02 AUDACTION PIC X(6).
+             02 AUDDATE   PIC X(8).
+             02 AUDTIME   PIC X(8).
+
          WORKING-STORAGE SECTION.
          77 FSO   PIC XX.
          77 FSL   PIC XX.
@@ -1129,6 +1378,33 @@
          77 FST   PIC XX.
          77 FSEP  PIC XX.
          77 CHOICE PIC 99.
+         77 OMIT   PIC 99.
+         77 EMP-VALID     PIC X(1).
+         77 EMP-DES-FOUND PIC X(1).
+         77 EMP-GR-FOUND  PIC X(1).
+         77 TR-VALID      PIC X(1).
+         77 PM-GROSS PIC 9(8)V99.
+         77 FSAUD    PIC XX.
+         77 AUD-OPID PIC X(6).
+         77 AUD-KEY      PIC X(6).
+         77 AUD-FILENM   PIC X(12).
+         77 AUD-ACTION   PIC X(6).
+         77 LV-OK        PIC X(1).
+         77 LV-BAL       PIC 99.
+         77 LV-FROM-NUM  PIC 9(9).
+         77 LV-TO-NUM    PIC 9(9).
+         77 LV-REQ-DAYS  PIC 9(5).
+         77 LV-OVERLAP   PIC X(1).
+         77 LV-NEW-LLVID  PIC X(6).
+         77 LV-NEW-LEMPID PIC X(6).
+         77 LV-NEW-FMDATE PIC X(10).
+         77 LV-NEW-TODATE PIC X(10).
+         77 LV-NEW-LEVCAT PIC X(3).
+         77 LV-FRESH-FILE PIC X(1).
+         01 LV-DATE-WORK.
+             02 LV-YYYY  PIC 9(4).
+             02 LV-MM    PIC 9(2).
+             02 LV-DD    PIC 9(2).
 
          SCREEN SECTION.
          01 ERASE-1.
@@ -1202,28 +1478,205 @@
              ACCEPT EBRNID AT LINE 12 COL 35.
              DISPLAY "ENTER DESIGNATION CODE :" AT LINE 13 COL 1.
              ACCEPT EDESID AT LINE 13 COL 35.
-             WRITE EMPREC.
+             DISPLAY "ENTER OPERATOR ID :" AT LINE 14 COL 1.
+             ACCEPT AUD-OPID AT LINE 14 COL 35.
+             MOVE 'Y' TO EMP-VALID.
+             PERFORM EMP-VALIDATE-BRANCH-PARA.
+             PERFORM EMP-VALIDATE-DESIGNATION-PARA.
+             PERFORM EMP-VALIDATE-GRADE-PARA.
+             IF EMP-VALID = 'Y'
+                 WRITE EMPREC
+                 MOVE EEMPID  TO AUD-KEY
+                 MOVE "EMPFILE"  TO AUD-FILENM
+                 MOVE "ADD"      TO AUD-ACTION
+                 PERFORM AUDIT-LOG-PARA
+             ELSE
+                 DISPLAY "PRESS ENTER TO CONTINUE" AT LINE 23 COL 1
+                 ACCEPT OMIT AT LINE 23 COL 25
+             END-IF.
              CLOSE EMPFILE.
              GO TO MAIN-PARA.
 
+         EMP-VALIDATE-BRANCH-PARA.
+             OPEN INPUT BRANCHFILE.
+             MOVE EBRNID TO BBRID.
+             READ BRANCHFILE INVALID KEY
+                 DISPLAY "INVALID BRANCH CODE" AT LINE 20 COL 1
+                 MOVE 'N' TO EMP-VALID
+             END-READ.
+             CLOSE BRANCHFILE.
+
+         EMP-VALIDATE-DESIGNATION-PARA.
+             OPEN INPUT DESIGNATIONFILE.
+             MOVE 'N' TO EMP-DES-FOUND.
+             PERFORM EMP-DES-READ-PARA
+                 UNTIL FSDES = 10 OR EMP-DES-FOUND = 'Y'.
+             IF EMP-DES-FOUND = 'N'
+                 DISPLAY "INVALID DESIGNATION CODE" AT LINE 21 COL 1
+                 MOVE 'N' TO EMP-VALID
+             END-IF.
+             CLOSE DESIGNATIONFILE.
+
+         EMP-DES-READ-PARA.
+             READ DESIGNATIONFILE
+                 AT END MOVE 10 TO FSDES
+                 NOT AT END
+                     IF DESID = EDESID
+                         MOVE 'Y' TO EMP-DES-FOUND
+                     END-IF
+             END-READ.
+
+         EMP-VALIDATE-GRADE-PARA.
+             OPEN INPUT GRADEFILE.
+             MOVE 'N' TO EMP-GR-FOUND.
+             PERFORM EMP-GR-READ-PARA
+                 UNTIL FSG = 10 OR EMP-GR-FOUND = 'Y'.
+             IF EMP-GR-FOUND = 'N'
+                 DISPLAY "INVALID GRADE CODE" AT LINE 22 COL 1
+                 MOVE 'N' TO EMP-VALID
+             END-IF.
+             CLOSE GRADEFILE.
+
+         EMP-GR-READ-PARA.
+             READ GRADEFILE
+                 AT END MOVE 10 TO FSG
+                 NOT AT END
+                     IF GGRADE = EGRDNO
+                         MOVE 'Y' TO EMP-GR-FOUND
+                     END-IF
+             END-READ.
+
          LEAVE-PARA.
              DISPLAY ERASE-1
+             MOVE 'N' TO LV-FRESH-FILE.
              OPEN I-O LEAVEFILE.
              *>IF FSL = 30
              IF FSL <> 00
-                OPEN OUTPUT LEAVEFILE.
-             DISPLAY "ENTER CODE :" AT LINE 1 COL 1.
-             ACCEPT LEMPID AT LINE 1 COL 35.
-             DISPLAY "ENTER FROM DATE :" AT LINE 2 COL 1.
-             ACCEPT LFMDATE AT LINE 2 COL 35.
-             DISPLAY "ENTER TO DATE :" AT LINE 3 COL 1.
-             ACCEPT LTODATE AT LINE 3 COL 35.
-             DISPLAY "ENTER LEAVE CATEGORY :" AT LINE 4 COL 1.
-             ACCEPT LLEVCAT AT LINE 4 COL 35.
-             WRITE LEAVEREC.
+                OPEN OUTPUT LEAVEFILE
+                MOVE 'Y' TO LV-FRESH-FILE.
+             DISPLAY "ENTER LEAVE ID :" AT LINE 1 COL 1.
+             ACCEPT LLVID AT LINE 1 COL 35.
+             DISPLAY "ENTER EMP CODE :" AT LINE 2 COL 1.
+             ACCEPT LEMPID AT LINE 2 COL 35.
+             DISPLAY "ENTER FROM DATE (YYYY-MM-DD) :" AT LINE 3 COL 1.
+             ACCEPT LFMDATE AT LINE 3 COL 35.
+             DISPLAY "ENTER TO DATE (YYYY-MM-DD) :" AT LINE 4 COL 1.
+             ACCEPT LTODATE AT LINE 4 COL 35.
+             DISPLAY "ENTER LEAVE CATEGORY (CL/SL/PL) :"
+                 AT LINE 5 COL 1.
+             ACCEPT LLEVCAT AT LINE 5 COL 35.
+             *>THE ENTERED VALUES ARE SAVED OFF THE LEAVEREC BUFFER
+             *>BECAUSE THE CHECKS BELOW RE-USE LEAVEREC TO READ
+             *>OTHER EXISTING LEAVE RECORDS.
+             MOVE LLVID   TO LV-NEW-LLVID.
+             MOVE LEMPID  TO LV-NEW-LEMPID.
+             MOVE LFMDATE TO LV-NEW-FMDATE.
+             MOVE LTODATE TO LV-NEW-TODATE.
+             MOVE LLEVCAT TO LV-NEW-LEVCAT.
+             MOVE 'Y' TO LV-OK.
+             PERFORM LEAVE-CHECK-BALANCE-PARA.
+             IF LV-OK = 'Y'
+                 PERFORM LEAVE-CHECK-DUPLICATE-PARA
+             END-IF.
+             IF LV-OK = 'Y'
+                 PERFORM LEAVE-CHECK-OVERLAP-PARA
+                     THRU LEAVE-OVERLAP-EXIT-PARA
+             END-IF.
+             IF LV-OK = 'Y'
+                 MOVE LV-NEW-LLVID   TO LLVID
+                 MOVE LV-NEW-LEMPID  TO LEMPID
+                 MOVE LV-NEW-FMDATE  TO LFMDATE
+                 MOVE LV-NEW-TODATE  TO LTODATE
+                 MOVE LV-NEW-LEVCAT  TO LLEVCAT
+                 WRITE LEAVEREC
+             ELSE
+                 DISPLAY "LEAVE ENTRY NOT SAVED" AT LINE 22 COL 1
+                 DISPLAY "PRESS ENTER TO CONTINUE" AT LINE 23 COL 1
+                 ACCEPT OMIT AT LINE 23 COL 25
+             END-IF.
              CLOSE LEAVEFILE.
              GO TO MAIN-PARA.
 
+         LEAVE-CHECK-DUPLICATE-PARA.
+             IF LV-FRESH-FILE = 'N'
+                 MOVE LV-NEW-LLVID TO LLVID
+                 READ LEAVEFILE NOT INVALID KEY
+                     DISPLAY "LEAVE ID ALREADY EXISTS"
+                         AT LINE 20 COL 1
+                     MOVE 'N' TO LV-OK
+                 END-READ
+             END-IF.
+
+         LEAVE-CHECK-BALANCE-PARA.
+             OPEN INPUT PAYMENTFILE.
+             MOVE LV-NEW-LEMPID TO PEMPID.
+             READ PAYMENTFILE INVALID KEY
+                 DISPLAY "NO PAYMENT RECORD FOR THIS EMPLOYEE"
+                     AT LINE 20 COL 1
+                 MOVE 'N' TO LV-OK
+             END-READ.
+             IF LV-OK = 'Y'
+                 EVALUATE LV-NEW-LEVCAT
+                     WHEN "CL"  MOVE PCL TO LV-BAL
+                     WHEN "SL"  MOVE PSL TO LV-BAL
+                     WHEN "PL"  MOVE PPL TO LV-BAL
+                     WHEN OTHER MOVE ZERO TO LV-BAL
+                 END-EVALUATE
+                 PERFORM LEAVE-DAYS-REQUESTED-PARA
+                 IF LV-REQ-DAYS > LV-BAL
+                     DISPLAY "LEAVE DAYS REQUESTED EXCEED BALANCE"
+                         AT LINE 20 COL 1
+                     MOVE 'N' TO LV-OK
+                 END-IF
+             END-IF.
+             CLOSE PAYMENTFILE.
+
+         LEAVE-DAYS-REQUESTED-PARA.
+             MOVE LV-NEW-FMDATE(1:4) TO LV-YYYY.
+             MOVE LV-NEW-FMDATE(6:2) TO LV-MM.
+             MOVE LV-NEW-FMDATE(9:2) TO LV-DD.
+             COMPUTE LV-FROM-NUM = FUNCTION INTEGER-OF-DATE
+                 (LV-YYYY * 10000 + LV-MM * 100 + LV-DD).
+             MOVE LV-NEW-TODATE(1:4) TO LV-YYYY.
+             MOVE LV-NEW-TODATE(6:2) TO LV-MM.
+             MOVE LV-NEW-TODATE(9:2) TO LV-DD.
+             COMPUTE LV-TO-NUM = FUNCTION INTEGER-OF-DATE
+                 (LV-YYYY * 10000 + LV-MM * 100 + LV-DD).
+             COMPUTE LV-REQ-DAYS = LV-TO-NUM - LV-FROM-NUM + 1.
+
+         LEAVE-CHECK-OVERLAP-PARA.
+             MOVE 'N' TO LV-OVERLAP.
+             IF LV-FRESH-FILE = 'Y'
+                 GO TO LEAVE-OVERLAP-EXIT-PARA
+             END-IF.
+             START LEAVEFILE KEY IS EQUAL LEMPID
+                 INVALID KEY GO TO LEAVE-OVERLAP-EXIT-PARA
+             END-START.
+             PERFORM LEAVE-OVERLAP-READ-PARA
+                 UNTIL FSL = 10 OR LV-OVERLAP = 'Y'.
+         LEAVE-OVERLAP-EXIT-PARA.
+             IF LV-OVERLAP = 'Y'
+                 DISPLAY "LEAVE DATES OVERLAP AN EXISTING RECORD"
+                     AT LINE 20 COL 1
+                 MOVE 'N' TO LV-OK
+             END-IF.
+
+         LEAVE-OVERLAP-READ-PARA.
+             READ LEAVEFILE NEXT RECORD
+                 AT END MOVE 10 TO FSL
+                 NOT AT END PERFORM LEAVE-OVERLAP-TEST-PARA
+             END-READ.
+
+         LEAVE-OVERLAP-TEST-PARA.
+             IF LEMPID NOT = LV-NEW-LEMPID
+                 MOVE 10 TO FSL
+             ELSE
+                 IF LFMDATE <= LV-NEW-TODATE AND
+                    LTODATE >= LV-NEW-FMDATE
+                     MOVE 'Y' TO LV-OVERLAP
+                 END-IF
+             END-IF.
+
          BRANCH-PARA.
              DISPLAY ERASE-1
              OPEN I-O BRANCHFILE.
@@ -1311,9 +1764,16 @@
              ACCEPT RPF AT LINE 14 COL 35.
              DISPLAY "ENTER ESI :" AT LINE 15 COL 1.
              ACCEPT RESI AT LINE 15 COL 35.
-             DISPLAY "ENTER REVISED DATE :" AT LINE 16 COL 1.
+             DISPLAY "ENTER REVISED DATE (YYYY-MM-DD) :"
+                 AT LINE 16 COL 1.
              ACCEPT RREVDATE AT LINE 16 COL 35.
+             DISPLAY "ENTER OPERATOR ID :" AT LINE 17 COL 1.
+             ACCEPT AUD-OPID AT LINE 17 COL 35.
              WRITE REVISIONREC.
+             MOVE RREVID       TO AUD-KEY.
+             MOVE "REVISION"   TO AUD-FILENM.
+             MOVE "ADD"        TO AUD-ACTION.
+             PERFORM AUDIT-LOG-PARA.
              CLOSE REVISIONFILE.
              GO TO MAIN-PARA.
 
@@ -1329,6 +1789,7 @@
              ACCEPT PBASIC AT LINE 2 COL 35.
              DISPLAY "ENTER DA :" AT LINE 3 COL 1.
              ACCEPT PDA AT LINE 3 COL 35.
+             COMPUTE PM-GROSS = PBASIC + PDA.
              DISPLAY "ENTER CCA :" AT LINE 4 COL 1.
              ACCEPT PCCA AT LINE 4 COL 35.
              DISPLAY "ENTER HRA :" AT LINE 5 COL 1.
@@ -1349,13 +1810,20 @@
              ACCEPT PBUSATR AT LINE 12 COL 35.
              DISPLAY "ENTER LEAVE TRAVEL ALLOWANCE :" AT LINE 13 COL 1.
              ACCEPT PLTA AT LINE 13 COL 35.
-             DISPLAY "ENTER PF :" AT LINE 14 COL 1.
+             PERFORM PAYMENT-COMPUTE-PF-PARA.
+             DISPLAY "ENTER PF (ENTER TO ACCEPT) :" AT LINE 14 COL 1.
+             DISPLAY PPF AT LINE 14 COL 35.
              ACCEPT PPF AT LINE 14 COL 35.
-             DISPLAY "ENTER ESI :" AT LINE 15 COL 1.
+             PERFORM PAYMENT-COMPUTE-ESI-PARA.
+             DISPLAY "ENTER ESI (ENTER TO ACCEPT) :" AT LINE 15 COL 1.
+             DISPLAY PESI AT LINE 15 COL 35.
              ACCEPT PESI AT LINE 15 COL 35.
              DISPLAY "ENTER GRATUITY :" AT LINE 16 COL 1.
              ACCEPT PGRTY AT LINE 16 COL 35.
-             DISPLAY "ENTER PROFESSIONAL TAX :" AT LINE 17 COL 1.
+             PERFORM PAYMENT-COMPUTE-PTAX-PARA.
+             DISPLAY "ENTER PROF. TAX (ENTER TO ACCEPT) :"
+                 AT LINE 17 COL 1.
+             DISPLAY PPTAX AT LINE 17 COL 35.
              ACCEPT PPTAX AT LINE 17 COL 35.
              DISPLAY "ENTER INCOME TAX :" AT LINE 18 COL 1.
              ACCEPT PITAX AT LINE 18 COL 35.
@@ -1398,10 +1866,34 @@
              ACCEPT PLLOP AT LINE 12 COL 35.
              DISPLAY "ENTER OTHER LEAVES :" AT LINE 13 COL 1.
              ACCEPT POTHERL AT LINE 13 COL 35.
+             DISPLAY "ENTER OPERATOR ID :" AT LINE 14 COL 1.
+             ACCEPT AUD-OPID AT LINE 14 COL 35.
              WRITE PAYMENTREC.
+             MOVE PEMPID      TO AUD-KEY.
+             MOVE "PAYMENT"   TO AUD-FILENM.
+             MOVE "ADD"       TO AUD-ACTION.
+             PERFORM AUDIT-LOG-PARA.
              CLOSE PAYMENTFILE.
              GO TO MAIN-PARA.
 
+         PAYMENT-COMPUTE-PF-PARA.
+             COMPUTE PPF ROUNDED = PM-GROSS * 0.12.
+
+         PAYMENT-COMPUTE-ESI-PARA.
+             COMPUTE PESI ROUNDED = PM-GROSS * 0.0075.
+
+         PAYMENT-COMPUTE-PTAX-PARA.
+             EVALUATE TRUE
+                 WHEN PM-GROSS <= 15000.00
+                     MOVE 0      TO PPTAX
+                 WHEN PM-GROSS <= 20000.00
+                     MOVE 150.00 TO PPTAX
+                 WHEN PM-GROSS <= 25000.00
+                     MOVE 200.00 TO PPTAX
+                 WHEN OTHER
+                     MOVE 300.00 TO PPTAX
+             END-EVALUATE.
+
          CONFIRMATION-PARA.
              DISPLAY ERASE-1
              OPEN I-O CONFIRMATIONFILE.
@@ -1443,12 +1935,60 @@
              ACCEPT TEMPID AT LINE 2 COL 35.
              DISPLAY "ENTER OLD BRANCH CODE :" AT LINE 3 COL 1.
              ACCEPT TOBRID AT LINE 3 COL 35.
-             DISPLAY "ENTER TRANSFER DATE :" AT LINE 4 COL 1.
-             ACCEPT TTRFDT AT LINE 4 COL 35.
-             WRITE TRANSFERREC.
+             DISPLAY "ENTER NEW BRANCH CODE :" AT LINE 4 COL 1.
+             ACCEPT TNBRID AT LINE 4 COL 35.
+             DISPLAY "ENTER TRANSFER DATE :" AT LINE 5 COL 1.
+             ACCEPT TTRFDT AT LINE 5 COL 35.
+             MOVE 'Y' TO TR-VALID.
+             OPEN INPUT EMPFILE.
+             MOVE TEMPID TO EEMPID.
+             READ EMPFILE INVALID KEY
+                 DISPLAY "INVALID EMP CODE" AT LINE 20 COL 1
+                 MOVE 'N' TO TR-VALID
+             END-READ.
+             CLOSE EMPFILE.
+             OPEN INPUT BRANCHFILE.
+             MOVE TNBRID TO BBRID.
+             READ BRANCHFILE INVALID KEY
+                 DISPLAY "INVALID NEW BRANCH CODE" AT LINE 21 COL 1
+                 MOVE 'N' TO TR-VALID
+             END-READ.
+             CLOSE BRANCHFILE.
+             IF TR-VALID = 'Y'
+                 WRITE TRANSFERREC
+                 PERFORM TRANSFER-UPDATE-EMP-PARA
+             ELSE
+                 DISPLAY "PRESS ENTER TO CONTINUE" AT LINE 23 COL 1
+                 ACCEPT OMIT AT LINE 23 COL 25
+             END-IF.
              CLOSE TRANSFERFILE.
              GO TO MAIN-PARA.
 
+         TRANSFER-UPDATE-EMP-PARA.
+             OPEN I-O EMPFILE.
+             MOVE TEMPID TO EEMPID.
+             READ EMPFILE INVALID KEY
+                 DISPLAY "EMP CODE NOT FOUND - BRANCH NOT UPDATED"
+                     AT LINE 21 COL 1
+             NOT INVALID KEY
+                 MOVE TNBRID TO EBRNID
+                 REWRITE EMPREC
+             END-READ.
+             CLOSE EMPFILE.
+
+         AUDIT-LOG-PARA.
+             OPEN EXTEND AUDITFILE.
+             IF FSAUD <> 00
+                OPEN OUTPUT AUDITFILE.
+             MOVE AUD-OPID   TO AUDOPID.
+             MOVE AUD-KEY    TO AUDKEY.
+             MOVE AUD-FILENM TO AUDFILE.
+             MOVE AUD-ACTION TO AUDACTION.
+             ACCEPT AUDDATE FROM DATE YYYYMMDD.
+             ACCEPT AUDTIME FROM TIME.
+             WRITE AUDITREC.
+             CLOSE AUDITFILE.
+
          EMPPERSONAL-PARA.
              DISPLAY ERASE-1
              OPEN I-O EMPPERSONALFILE.
@@ -1494,3 +2034,542 @@
              GO TO MAIN-PARA.
        END PROGRAM EMPWRITE.
 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYREG.
+
+         ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT PAYMENTFILE ASSIGN TO DISK
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS PEMPID
+                 FILE STATUS IS FSP.
+
+             SELECT EMPFILE ASSIGN TO DISK
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS EEMPID
+                 FILE STATUS IS FSE.
+
+             SELECT BRANCHFILE ASSIGN TO DISK
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS BBRID
+                 FILE STATUS IS FSB.
+
+             SELECT PAYREGFILE ASSIGN TO DISK
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS FSPR.
+
+             SELECT SORTFILE ASSIGN TO DISK.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD PAYMENTFILE
+             LABEL RECORDS ARE STANDARD
+             VALUE OF FILE-ID IS "PAYMENT.DAT".
+         01 PAYMENTREC.
+             02 PEMPID   PIC X(6).
+             02 PBASIC   PIC 9(6)V99.
+             02 PDA      PIC 9(6)V99.
+             02 PCCA     PIC 9(6)V99.
+             02 PHRA     PIC 9(6)V99.
+             02 PDPA     PIC 9(6)V99.
+             02 PPPA     PIC 9(6)V99.
+             02 PEDUA    PIC 9(6)V99.
+             02 PTECHJR  PIC 9(6)V99.
+             02 PLUNCHA  PIC 9(6)V99.
+             02 PCONVEY  PIC 9(6)V99.
+             02 PBUSATR  PIC 9(6)V99.
+             02 PLTA     PIC 9(6)V99.
+             02 PPF      PIC 9(6)V99.
+             02 PESI     PIC 9(6)V99.
+             02 PGRTY    PIC 9(6)V99.
+             02 PPTAX    PIC 9(6)V99.
+             02 PITAX    PIC 9(6)V99.
+             02 PLOAN    PIC 9(8)V99.
+             02 PLOANDA  PIC 9(8)V99.
+             02 POTHERD  PIC 9(6)V99.
+             02 PPERINC  PIC 9(6)V99.
+             02 PMEDI    PIC 9(6)V99.
+             02 PBOOK    PIC 9(6)V99.
+             02 PENTER   PIC 9(6)V99.
+             02 PTPH     PIC 9(6)V99.
+             02 PHOUSE   PIC 9(6)V99.
+             02 PVEHMAN  PIC 9(6)V99.
+             02 PCREDIT  PIC 9(6)V99.
+             02 PCLUB    PIC 9(6)V99.
+             02 PCL      PIC 99.
+             02 PSL      PIC 99.
+             02 PPL      PIC 99.
+             02 PLLOP    PIC 999.
+             02 POTHERL  PIC 999.
+
+         FD EMPFILE
+             LABEL RECORDS ARE STANDARD
+             VALUE OF FILE-ID IS "EMP.DAT".
+         01 EMPREC.
+             02 EEMPID    PIC X(6).
+             02 EEMPNAME  PIC X(25).
+             02 EEMPADDR  PIC X(30).
+             02 EPHONE    PIC X(10).
+             02 EDOJ      PIC X(10).
+             02 EDIP      PIC X(10).
+             02 EUG       PIC X(4).
+             02 EPG       PIC X(4).
+             02 EPROFQ    PIC X(4).
+             02 ESKILL    PIC X(10).
+             02 EGRDNO    PIC 99.
+             02 EBRNID    PIC X(6).
+             02 EDESID    PIC X(6).
+
+         FD BRANCHFILE
+             LABEL RECORDS ARE STANDARD
+             VALUE OF FILE-ID IS "BRANCH.DAT".
+         01 BRANCHREC.
+             02 BBRID    PIC X(6).
+             02 BBRNAME  PIC X(15).
+             02 BBRADD   PIC X(30).
+             02 BBRPH    PIC X(10).
+             02 BEMAIL   PIC X(20).
+             02 BMGRNAME PIC X(25).
+
+         FD PAYREGFILE
+             LABEL RECORDS ARE STANDARD
+             VALUE OF FILE-ID IS "PAYREG.DAT".
+         01 PAYREG-LINE  PIC X(112).
+
+         SD SORTFILE.
+         01 PR-SORT-REC.
+             02 PR-BRNID    PIC X(6).
+             02 PR-EMPID    PIC X(6).
+             02 PR-EMPNAME  PIC X(25).
+             02 PR-BRNAME   PIC X(15).
+             02 PR-BASIC    PIC 9(6)V99.
+             02 PR-DA       PIC 9(6)V99.
+             02 PR-HRA      PIC 9(6)V99.
+             02 PR-PF       PIC 9(6)V99.
+             02 PR-ESI      PIC 9(6)V99.
+             02 PR-PTAX     PIC 9(6)V99.
+             02 PR-ITAX     PIC 9(6)V99.
+             02 PR-NET      PIC 9(8)V99.
+
+         WORKING-STORAGE SECTION.
+         77 FSP   PIC XX.
+         77 FSE   PIC XX.
+         77 FSB   PIC XX.
+         77 FSPR  PIC XX.
+         77 OMIT  PIC 99.
+         77 PR-EOF       PIC X(1) VALUE 'N'.
+         77 PR-PREV-BRID PIC X(6) VALUE SPACES.
+         77 PR-BR-TOTAL  PIC 9(8)V99 VALUE ZERO.
+         77 PR-GR-TOTAL  PIC 9(9)V99 VALUE ZERO.
+
+         01 PR-HEAD-LINE-1.
+             02 FILLER        PIC X(40) VALUE
+                "PAYROLL REGISTER - MONTHLY CLOSE REPORT".
+
+         01 PR-HEAD-LINE-2.
+             02 FILLER       PIC X(6)  VALUE "EMPID ".
+             02 FILLER       PIC X(26) VALUE "EMPLOYEE NAME".
+             02 FILLER       PIC X(9)  VALUE "BASIC    ".
+             02 FILLER       PIC X(9)  VALUE "DA       ".
+             02 FILLER       PIC X(9)  VALUE "HRA      ".
+             02 FILLER       PIC X(9)  VALUE "PF       ".
+             02 FILLER       PIC X(9)  VALUE "ESI      ".
+             02 FILLER       PIC X(9)  VALUE "PTAX     ".
+             02 FILLER       PIC X(9)  VALUE "ITAX     ".
+             02 FILLER       PIC X(12) VALUE "NET PAY".
+
+         01 PR-BRANCH-HEAD-LINE.
+             02 FILLER       PIC X(13) VALUE "BRANCH CODE: ".
+             02 PR-BH-BRID   PIC X(6).
+             02 FILLER       PIC X(3)  VALUE SPACES.
+             02 FILLER       PIC X(13) VALUE "BRANCH NAME: ".
+             02 PR-BH-BRNAME PIC X(15).
+
+         01 PR-DETAIL-LINE.
+             02 PR-D-EMPID    PIC X(6).
+             02 FILLER        PIC X(1) VALUE SPACES.
+             02 PR-D-EMPNAME  PIC X(25).
+             02 PR-D-BASIC    PIC ZZZZZ9.99.
+             02 FILLER        PIC X(1) VALUE SPACES.
+             02 PR-D-DA       PIC ZZZZZ9.99.
+             02 FILLER        PIC X(1) VALUE SPACES.
+             02 PR-D-HRA      PIC ZZZZZ9.99.
+             02 FILLER        PIC X(1) VALUE SPACES.
+             02 PR-D-PF       PIC ZZZZZ9.99.
+             02 FILLER        PIC X(1) VALUE SPACES.
+             02 PR-D-ESI      PIC ZZZZZ9.99.
+             02 FILLER        PIC X(1) VALUE SPACES.
+             02 PR-D-PTAX     PIC ZZZZZ9.99.
+             02 FILLER        PIC X(1) VALUE SPACES.
+             02 PR-D-ITAX     PIC ZZZZZ9.99.
+             02 FILLER        PIC X(1) VALUE SPACES.
+             02 PR-D-NET      PIC ZZZZZZ9.99.
+
+         01 PR-SUBTOTAL-LINE.
+             02 FILLER        PIC X(32) VALUE
+                "   BRANCH SUBTOTAL NET PAY   : ".
+             02 PR-ST-TOTAL    PIC ZZZZZZZ9.99.
+
+         01 PR-GRANDTOTAL-LINE.
+             02 FILLER        PIC X(32) VALUE
+                "   COMPANY GRAND TOTAL NET PAY: ".
+             02 PR-GT-TOTAL    PIC ZZZZZZZZ9.99.
+
+         SCREEN SECTION.
+         01 ERASE-1.
+            02 BLANK SCREEN.
+
+         PROCEDURE DIVISION.
+         MAIN-PARA.
+             DISPLAY ERASE-1
+             OPEN INPUT EMPFILE
+             OPEN INPUT BRANCHFILE
+             OPEN OUTPUT PAYREGFILE
+             WRITE PAYREG-LINE FROM PR-HEAD-LINE-1
+             WRITE PAYREG-LINE FROM PR-HEAD-LINE-2
+             SORT SORTFILE
+                 ON ASCENDING KEY PR-BRNID PR-EMPID
+                 INPUT PROCEDURE IS BUILD-SORT-PARA THRU
+                     BUILD-SORT-EXIT-PARA
+                 OUTPUT PROCEDURE IS PRINT-REPORT-PARA THRU
+                     PRINT-REPORT-EXIT-PARA
+             CLOSE EMPFILE
+             CLOSE BRANCHFILE
+             CLOSE PAYREGFILE
+             DISPLAY "PAYROLL REGISTER REPORT WRITTEN TO PAYREG.DAT"
+                AT LINE 10 COL 10.
+             DISPLAY "PRESS ENTER TO RETURN TO MAIN MENU"
+                AT LINE 12 COL 10.
+             ACCEPT OMIT AT LINE 12 COL 50.
+             EXIT PROGRAM.
+
+         BUILD-SORT-PARA.
+             OPEN INPUT PAYMENTFILE.
+             PERFORM BUILD-SORT-READ-PARA UNTIL FSP = 10.
+             CLOSE PAYMENTFILE.
+         BUILD-SORT-EXIT-PARA.
+             EXIT.
+
+         BUILD-SORT-READ-PARA.
+             READ PAYMENTFILE NEXT RECORD
+                 AT END MOVE 10 TO FSP
+                 NOT AT END PERFORM BUILD-SORT-JOIN-PARA
+             END-READ.
+
+         BUILD-SORT-JOIN-PARA.
+             MOVE PEMPID TO EEMPID
+             READ EMPFILE INVALID KEY
+                 MOVE "UNKNOWN EMPLOYEE" TO EEMPNAME
+                 MOVE SPACES TO EBRNID
+             END-READ
+             MOVE EBRNID TO BBRID
+             READ BRANCHFILE INVALID KEY
+                 MOVE "UNKNOWN BRANCH " TO BBRNAME
+             END-READ
+             MOVE EBRNID   TO PR-BRNID
+             MOVE PEMPID   TO PR-EMPID
+             MOVE EEMPNAME TO PR-EMPNAME
+             MOVE BBRNAME  TO PR-BRNAME
+             MOVE PBASIC   TO PR-BASIC
+             MOVE PDA      TO PR-DA
+             MOVE PHRA     TO PR-HRA
+             MOVE PPF      TO PR-PF
+             MOVE PESI     TO PR-ESI
+             MOVE PPTAX    TO PR-PTAX
+             MOVE PITAX    TO PR-ITAX
+             COMPUTE PR-NET = PBASIC + PDA + PHRA
+                 - PPF - PESI - PPTAX - PITAX
+             RELEASE PR-SORT-REC.
+
+         PRINT-REPORT-PARA.
+             MOVE SPACES TO PR-PREV-BRID
+             MOVE ZERO TO PR-BR-TOTAL PR-GR-TOTAL
+             MOVE 'N' TO PR-EOF
+             PERFORM PRINT-REPORT-RETURN-PARA UNTIL PR-EOF = 'Y'
+             IF PR-PREV-BRID NOT = SPACES
+                 PERFORM PRINT-BRANCH-SUBTOTAL-PARA
+             END-IF
+             MOVE PR-GR-TOTAL TO PR-GT-TOTAL
+             WRITE PAYREG-LINE FROM PR-GRANDTOTAL-LINE.
+         PRINT-REPORT-EXIT-PARA.
+             EXIT.
+
+         PRINT-REPORT-RETURN-PARA.
+             RETURN SORTFILE
+                 AT END MOVE 'Y' TO PR-EOF
+                 NOT AT END PERFORM PRINT-REPORT-LINE-PARA
+             END-RETURN.
+
+         PRINT-REPORT-LINE-PARA.
+             IF PR-BRNID NOT = PR-PREV-BRID
+                 IF PR-PREV-BRID NOT = SPACES
+                     PERFORM PRINT-BRANCH-SUBTOTAL-PARA
+                 END-IF
+                 MOVE PR-BRNID TO PR-PREV-BRID
+                 MOVE ZERO TO PR-BR-TOTAL
+                 MOVE PR-BRNID   TO PR-BH-BRID
+                 MOVE PR-BRNAME  TO PR-BH-BRNAME
+                 WRITE PAYREG-LINE FROM PR-BRANCH-HEAD-LINE
+             END-IF
+             MOVE PR-EMPID   TO PR-D-EMPID
+             MOVE PR-EMPNAME TO PR-D-EMPNAME
+             MOVE PR-BASIC   TO PR-D-BASIC
+             MOVE PR-DA      TO PR-D-DA
+             MOVE PR-HRA     TO PR-D-HRA
+             MOVE PR-PF      TO PR-D-PF
+             MOVE PR-ESI     TO PR-D-ESI
+             MOVE PR-PTAX    TO PR-D-PTAX
+             MOVE PR-ITAX    TO PR-D-ITAX
+             MOVE PR-NET     TO PR-D-NET
+             WRITE PAYREG-LINE FROM PR-DETAIL-LINE
+             ADD PR-NET TO PR-BR-TOTAL
+             ADD PR-NET TO PR-GR-TOTAL.
+
+         PRINT-BRANCH-SUBTOTAL-PARA.
+             MOVE PR-BR-TOTAL TO PR-ST-TOTAL
+             WRITE PAYREG-LINE FROM PR-SUBTOTAL-LINE.
+       END PROGRAM PAYREG.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPROST.
+
+         ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT EMPPERSONALFILE ASSIGN TO DISK
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS EPEMPID
+                 FILE STATUS IS FSEP.
+
+             SELECT EMPFILE ASSIGN TO DISK
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS EEMPID
+                 FILE STATUS IS FSE.
+
+             SELECT BRANCHFILE ASSIGN TO DISK
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS BBRID
+                 FILE STATUS IS FSB.
+
+             SELECT EMPROSTFILE ASSIGN TO DISK
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS FSRO.
+
+             SELECT SORTFILE ASSIGN TO DISK.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD EMPPERSONALFILE
+             LABEL RECORDS ARE STANDARD
+             VALUE OF FILE-ID IS "EMPPER.DAT".
+         01 EMPPERSONALREC.
+             02 EPEMPID  PIC X(6).
+             02 EPTADD   PIC X(30).
+             02 EPTPH    PIC X(10).
+             02 EPDOB    PIC X(10).
+             02 EPPOB    PIC X(10).
+             02 EPLANG   PIC X(15).
+             02 EPBLOOD  PIC X(4).
+             02 EPWEIGHT PIC 999.
+             02 EPHEIGHT PIC 999.
+             02 EPVISION PIC X(15).
+             02 EPFATHER PIC X(25).
+             02 EPDOBF   PIC X(10).
+             02 EPMOTHER PIC X(25).
+             02 EPDOBM   PIC X(10).
+             02 EPSPOUSE PIC X(25).
+             02 EPCHILD  PIC X(25).
+             02 EPDOBC   PIC X(10).
+
+         FD EMPFILE
+             LABEL RECORDS ARE STANDARD
+             VALUE OF FILE-ID IS "EMP.DAT".
+         01 EMPREC.
+             02 EEMPID    PIC X(6).
+             02 EEMPNAME  PIC X(25).
+             02 EEMPADDR  PIC X(30).
+             02 EPHONE    PIC X(10).
+             02 EDOJ      PIC X(10).
+             02 EDIP      PIC X(10).
+             02 EUG       PIC X(4).
+             02 EPG       PIC X(4).
+             02 EPROFQ    PIC X(4).
+             02 ESKILL    PIC X(10).
+             02 EGRDNO    PIC 99.
+             02 EBRNID    PIC X(6).
+             02 EDESID    PIC X(6).
+
+         FD BRANCHFILE
+             LABEL RECORDS ARE STANDARD
+             VALUE OF FILE-ID IS "BRANCH.DAT".
+         01 BRANCHREC.
+             02 BBRID    PIC X(6).
+             02 BBRNAME  PIC X(15).
+             02 BBRADD   PIC X(30).
+             02 BBRPH    PIC X(10).
+             02 BEMAIL   PIC X(20).
+             02 BMGRNAME PIC X(25).
+
+         FD EMPROSTFILE
+             LABEL RECORDS ARE STANDARD
+             VALUE OF FILE-ID IS "EMPROST.DAT".
+         01 EMPROST-LINE  PIC X(101).
+
+         SD SORTFILE.
+         01 ER-SORT-REC.
+             02 ER-BRNID    PIC X(6).
+             02 ER-EMPID    PIC X(6).
+             02 ER-EMPNAME  PIC X(25).
+             02 ER-BRNAME   PIC X(15).
+             02 ER-BLOOD    PIC X(4).
+             02 ER-TPH      PIC X(10).
+             02 ER-FATHER   PIC X(25).
+             02 ER-SPOUSE   PIC X(25).
+
+         WORKING-STORAGE SECTION.
+         77 FSEP  PIC XX.
+         77 FSE   PIC XX.
+         77 FSB   PIC XX.
+         77 FSRO  PIC XX.
+         77 OMIT  PIC 99.
+         77 ER-EOF       PIC X(1) VALUE 'N'.
+         77 ER-PREV-BRID PIC X(6) VALUE SPACES.
+
+         01 ER-HEAD-LINE-1.
+             02 FILLER        PIC X(45) VALUE
+                "EMERGENCY CONTACT / BLOOD GROUP ROSTER".
+
+         01 ER-HEAD-LINE-2.
+             02 FILLER       PIC X(7)  VALUE "EMPID  ".
+             02 FILLER       PIC X(26) VALUE "EMPLOYEE NAME".
+             02 FILLER       PIC X(6)  VALUE "BLOOD ".
+             02 FILLER       PIC X(11) VALUE "PHONE      ".
+             02 FILLER       PIC X(26) VALUE "FATHER NAME".
+             02 FILLER       PIC X(25) VALUE "SPOUSE NAME".
+
+         01 ER-BRANCH-HEAD-LINE.
+             02 FILLER       PIC X(13) VALUE "BRANCH CODE: ".
+             02 ER-BH-BRID   PIC X(6).
+             02 FILLER       PIC X(3)  VALUE SPACES.
+             02 FILLER       PIC X(13) VALUE "BRANCH NAME: ".
+             02 ER-BH-BRNAME PIC X(15).
+
+         01 ER-DETAIL-LINE.
+             02 ER-D-EMPID    PIC X(6).
+             02 FILLER        PIC X(1) VALUE SPACES.
+             02 ER-D-EMPNAME  PIC X(25).
+             02 ER-D-BLOOD    PIC X(4).
+             02 FILLER        PIC X(2) VALUE SPACES.
+             02 ER-D-TPH      PIC X(10).
+             02 FILLER        PIC X(1) VALUE SPACES.
+             02 ER-D-FATHER   PIC X(25).
+             02 FILLER        PIC X(1) VALUE SPACES.
+             02 ER-D-SPOUSE   PIC X(25).
+
+         01 ER-BLANK-LINE.
+             02 FILLER        PIC X(1) VALUE SPACES.
+
+         SCREEN SECTION.
+         01 ERASE-1.
+            02 BLANK SCREEN.
+
+         PROCEDURE DIVISION.
+         MAIN-PARA.
+             DISPLAY ERASE-1
+             OPEN INPUT EMPFILE
+             OPEN INPUT BRANCHFILE
+             OPEN OUTPUT EMPROSTFILE
+             WRITE EMPROST-LINE FROM ER-HEAD-LINE-1
+             WRITE EMPROST-LINE FROM ER-HEAD-LINE-2
+             SORT SORTFILE
+                 ON ASCENDING KEY ER-BRNID ER-EMPID
+                 INPUT PROCEDURE IS BUILD-SORT-PARA THRU
+                     BUILD-SORT-EXIT-PARA
+                 OUTPUT PROCEDURE IS PRINT-REPORT-PARA THRU
+                     PRINT-REPORT-EXIT-PARA
+             CLOSE EMPFILE
+             CLOSE BRANCHFILE
+             CLOSE EMPROSTFILE
+             DISPLAY "EMERGENCY CONTACT ROSTER WRITTEN TO EMPROST.DAT"
+                AT LINE 10 COL 10.
+             DISPLAY "PRESS ENTER TO RETURN TO MAIN MENU"
+                AT LINE 12 COL 10.
+             ACCEPT OMIT AT LINE 12 COL 50.
+             EXIT PROGRAM.
+
+         BUILD-SORT-PARA.
+             OPEN INPUT EMPPERSONALFILE.
+             PERFORM BUILD-SORT-READ-PARA UNTIL FSEP = 10.
+             CLOSE EMPPERSONALFILE.
+         BUILD-SORT-EXIT-PARA.
+             EXIT.
+
+         BUILD-SORT-READ-PARA.
+             READ EMPPERSONALFILE NEXT RECORD
+                 AT END MOVE 10 TO FSEP
+                 NOT AT END PERFORM BUILD-SORT-JOIN-PARA
+             END-READ.
+
+         BUILD-SORT-JOIN-PARA.
+             MOVE EPEMPID TO EEMPID
+             READ EMPFILE INVALID KEY
+                 MOVE "UNKNOWN EMPLOYEE" TO EEMPNAME
+                 MOVE SPACES TO EBRNID
+             END-READ
+             MOVE EBRNID TO BBRID
+             READ BRANCHFILE INVALID KEY
+                 MOVE "UNKNOWN BRANCH " TO BBRNAME
+             END-READ
+             MOVE EBRNID    TO ER-BRNID
+             MOVE EPEMPID   TO ER-EMPID
+             MOVE EEMPNAME  TO ER-EMPNAME
+             MOVE BBRNAME   TO ER-BRNAME
+             MOVE EPBLOOD   TO ER-BLOOD
+             MOVE EPTPH     TO ER-TPH
+             MOVE EPFATHER  TO ER-FATHER
+             MOVE EPSPOUSE  TO ER-SPOUSE
+             RELEASE ER-SORT-REC.
+
+         PRINT-REPORT-PARA.
+             MOVE SPACES TO ER-PREV-BRID
+             MOVE 'N' TO ER-EOF
+             PERFORM PRINT-REPORT-RETURN-PARA UNTIL ER-EOF = 'Y'.
+         PRINT-REPORT-EXIT-PARA.
+             EXIT.
+
+         PRINT-REPORT-RETURN-PARA.
+             RETURN SORTFILE
+                 AT END MOVE 'Y' TO ER-EOF
+                 NOT AT END PERFORM PRINT-REPORT-LINE-PARA
+             END-RETURN.
+
+         PRINT-REPORT-LINE-PARA.
+             IF ER-BRNID NOT = ER-PREV-BRID
+                 IF ER-PREV-BRID NOT = SPACES
+                     PERFORM PRINT-PAGE-BREAK-PARA
+                 END-IF
+                 MOVE ER-BRNID  TO ER-PREV-BRID
+                 MOVE ER-BRNID  TO ER-BH-BRID
+                 MOVE ER-BRNAME TO ER-BH-BRNAME
+                 WRITE EMPROST-LINE FROM ER-BRANCH-HEAD-LINE
+             END-IF
+             MOVE ER-EMPID   TO ER-D-EMPID
+             MOVE ER-EMPNAME TO ER-D-EMPNAME
+             MOVE ER-BLOOD   TO ER-D-BLOOD
+             MOVE ER-TPH     TO ER-D-TPH
+             MOVE ER-FATHER  TO ER-D-FATHER
+             MOVE ER-SPOUSE  TO ER-D-SPOUSE
+             WRITE EMPROST-LINE FROM ER-DETAIL-LINE.
+
+         PRINT-PAGE-BREAK-PARA.
+             WRITE EMPROST-LINE FROM ER-BLANK-LINE
+             WRITE EMPROST-LINE FROM ER-BLANK-LINE.
+       END PROGRAM EMPROST.
+
